@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  GAMEHFD - FD and record for the player history file.
+      *  One record per completed game: who played, when, what the
+      *  target number was, how many attempts it took, and how long
+      *  it took.
+      *  HIST-SESSION-SEQ is the driver's own in-run session counter,
+      *  not a wall-clock value - the clock's hundredths-of-a-second
+      *  resolution is coarse enough that two batch sessions started
+      *  back-to-back can share the same OPERATOR-ID/GAME-DATE/
+      *  START-TIME, so the key needs a component that cannot repeat
+      *  within a run to keep every completed game's record distinct.
+      *****************************************************************
+       FD  HISTORY-FILE.
+       01 HISTORY-RECORD.
+           05 HIST-KEY.
+               10 HIST-OPERATOR-ID     PIC X(8).
+               10 HIST-GAME-DATE       PIC 9(8).
+               10 HIST-START-TIME      PIC 9(8).
+               10 HIST-SESSION-SEQ     PIC 9(6).
+           05 HIST-RANDOM-NUM          PIC 9(5).
+           05 HIST-ATTEMPTS            PIC 9(4).
+           05 HIST-SEED-USED           PIC 9(8).
+           05 HIST-ELAPSED-SECONDS     PIC 9(6)V99.
