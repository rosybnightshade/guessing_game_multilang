@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  GAMECFG - guessing range / seed / run-mode configuration.
+      *  Defaults cover the original 1-100 interactive game; an
+      *  optional PARM-CARD record read at start-up can override any
+      *  of these without a recompile.
+      *****************************************************************
+       01 GAME-CONFIG.
+           05 CFG-LOW-VAL           PIC 9(5) VALUE 1.
+           05 CFG-HIGH-VAL          PIC 9(5) VALUE 100.
+           05 CFG-SEED-OVERRIDE     PIC 9(8) VALUE ZERO.
+           05 CFG-SEED-SUPPLIED     PIC X VALUE 'N'.
+               88 CFG-SEED-IS-SUPPLIED   VALUE 'Y'.
+           05 CFG-RUN-MODE          PIC X VALUE 'I'.
+               88 CFG-MODE-INTERACTIVE   VALUE 'I'.
+               88 CFG-MODE-BATCH         VALUE 'B'.
