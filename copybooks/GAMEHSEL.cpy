@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  GAMEHSEL - FILE-CONTROL entry for the player history file.
+      *  Shared by guessing_game.cob and game_report.cob so both
+      *  programs agree on the assignment and access mode.
+      *****************************************************************
+           SELECT HISTORY-FILE ASSIGN TO "GAMEHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HISTORY-STATUS.
