@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  GAMEAFD - FD and record for the per-guess audit trail.
+      *  One record per guess (not just the winning one) so a
+      *  disputed result can be reconstructed after the fact.
+      *****************************************************************
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+           05 AUD-OPERATOR-ID          PIC X(8).
+           05 AUD-GAME-DATE            PIC 9(8).
+           05 AUD-START-TIME           PIC 9(8).
+           05 AUD-ATTEMPT-NO           PIC 9(4).
+           05 AUD-GUESS-VALUE          PIC 9(5).
+           05 AUD-RESULT               PIC X(9).
