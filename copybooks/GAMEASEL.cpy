@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  GAMEASEL - FILE-CONTROL entry for the per-guess audit trail.
+      *****************************************************************
+           SELECT AUDIT-FILE ASSIGN TO "GAMEAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
