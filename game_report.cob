@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAME-REPORT.
+      *****************************************************************
+      *  Leaderboard report over the player history file.  Sorts the
+      *  completed-game history into day groups, best (fewest
+      *  attempts, then fastest elapsed time) to worst, for the shop
+      *  floor supervisor to post.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GAMEHSEL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "GAMESORT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "GAMELDBD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY GAMEHFD.
+
+       SD  SORT-WORK-FILE.
+       01 SORT-RECORD.
+           05 SRT-GAME-DATE            PIC 9(8).
+           05 SRT-OPERATOR-ID          PIC X(8).
+           05 SRT-START-TIME           PIC 9(8).
+           05 SRT-RANDOM-NUM           PIC 9(5).
+           05 SRT-ATTEMPTS             PIC 9(4).
+           05 SRT-ELAPSED-SECONDS      PIC 9(6)V99.
+
+       FD  REPORT-FILE.
+       01 REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 HISTORY-STATUS               PIC XX.
+       01 REPORT-STATUS                PIC XX.
+       01 HISTORY-EOF-FLAG             PIC X VALUE 'N'.
+           88 NO-MORE-HISTORY              VALUE 'Y'.
+       01 SORT-EOF-FLAG                PIC X VALUE 'N'.
+           88 NO-MORE-SORTED-RECORDS       VALUE 'Y'.
+       01 PREVIOUS-GAME-DATE           PIC 9(8) VALUE ZERO.
+       01 DAY-RANK                     PIC 9(4) VALUE ZERO.
+
+       01 DETAIL-LINE.
+           05 DL-RANK                  PIC ZZZ9.
+           05 FILLER1                  PIC X(3) VALUE SPACES.
+           05 DL-OPERATOR-ID           PIC X(8).
+           05 FILLER2                  PIC X(3) VALUE SPACES.
+           05 DL-ATTEMPTS               PIC ZZZ9.
+           05 FILLER3                  PIC X(3) VALUE SPACES.
+           05 DL-ELAPSED                PIC ZZZZZ9.99.
+           05 FILLER4                  PIC X(3) VALUE SPACES.
+           05 DL-RANDOM-NUM             PIC ZZZZ9.
+
+       01 HEADER-LINE.
+           05 FILLER5                  PIC X(17) VALUE
+               "Leaderboard for  ".
+           05 HDR-GAME-DATE             PIC 9(8).
+
+       01 COLUMN-LINE                  PIC X(80) VALUE
+           "Rank   Operator   Attempts   Elapsed(s)   Target".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-STATUS NOT = "00"
+               DISPLAY "Unable to open report file, status "
+                   REPORT-STATUS
+               STOP RUN
+           END-IF.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-GAME-DATE
+               ON ASCENDING KEY SRT-ATTEMPTS
+               ON ASCENDING KEY SRT-ELAPSED-SECONDS
+               INPUT PROCEDURE IS 1000-LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS 2000-WRITE-LEADERBOARD.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+
+       1000-LOAD-SORT-FILE.
+           OPEN INPUT HISTORY-FILE.
+           IF HISTORY-STATUS NOT = "00"
+               SET NO-MORE-HISTORY TO TRUE
+           END-IF.
+           PERFORM UNTIL NO-MORE-HISTORY
+               READ HISTORY-FILE NEXT RECORD
+                   AT END
+                       SET NO-MORE-HISTORY TO TRUE
+                   NOT AT END
+                       MOVE HIST-GAME-DATE TO SRT-GAME-DATE
+                       MOVE HIST-OPERATOR-ID TO SRT-OPERATOR-ID
+                       MOVE HIST-START-TIME TO SRT-START-TIME
+                       MOVE HIST-RANDOM-NUM TO SRT-RANDOM-NUM
+                       MOVE HIST-ATTEMPTS TO SRT-ATTEMPTS
+                       MOVE HIST-ELAPSED-SECONDS TO SRT-ELAPSED-SECONDS
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+           IF HISTORY-STATUS = "00"
+               CLOSE HISTORY-FILE
+           END-IF.
+
+       2000-WRITE-LEADERBOARD.
+           PERFORM UNTIL NO-MORE-SORTED-RECORDS
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET NO-MORE-SORTED-RECORDS TO TRUE
+                   NOT AT END
+                       PERFORM 2100-CHECK-DAY-BREAK
+                       ADD 1 TO DAY-RANK
+                       PERFORM 2200-WRITE-DETAIL-LINE
+               END-RETURN
+           END-PERFORM.
+
+       2100-CHECK-DAY-BREAK.
+           IF SRT-GAME-DATE NOT = PREVIOUS-GAME-DATE
+               MOVE SRT-GAME-DATE TO PREVIOUS-GAME-DATE
+               MOVE 0 TO DAY-RANK
+               MOVE SRT-GAME-DATE TO HDR-GAME-DATE
+               WRITE REPORT-LINE FROM SPACES
+               WRITE REPORT-LINE FROM HEADER-LINE
+               WRITE REPORT-LINE FROM COLUMN-LINE
+           END-IF.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE DAY-RANK TO DL-RANK.
+           MOVE SRT-OPERATOR-ID TO DL-OPERATOR-ID.
+           MOVE SRT-ATTEMPTS TO DL-ATTEMPTS.
+           MOVE SRT-ELAPSED-SECONDS TO DL-ELAPSED.
+           MOVE SRT-RANDOM-NUM TO DL-RANDOM-NUM.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
