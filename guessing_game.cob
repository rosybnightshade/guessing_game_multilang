@@ -1,39 +1,561 @@
        IDENTIFICATION DIVISION.                                         *> sudo apt install gnucobal
        PROGRAM-ID. HELLO-WORLD.                                         *> cobc -x guessing_game.cob -o guessing_game
+      *****************************************************************
+      *  Interactive and batch number-guessing game.
+      *
+      *  Driven by an optional PARM card (GAMECFG.DAT) that can widen
+      *  the guessing range, supply a fixed seed for a reproducible
+      *  rerun, and switch the run between:
+      *    - interactive mode: one console-driven session per run, or
+      *    - batch mode: a transaction file of session headers
+      *      (GAMESESS.DAT), each played from its own block of guess
+      *      transactions (GAMETRAN.DAT) instead of a live operator.
+      *  Guesses for a session are taken from GAMETRAN.DAT in the
+      *  order they appear, one block per session header, until that
+      *  session's number is guessed or the file runs out.
+      *
+      *  Every completed game appends a record to the indexed history
+      *  file and every individual guess (good or bad) is appended to
+      *  the audit trail.  Progress is checkpointed after each counted
+      *  guess so an abended run can resume from the same target
+      *  number and attempt count instead of starting over.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY GAMEHSEL.
+           COPY GAMEASEL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "GAMECHKP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHK-OPERATOR-ID
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT CONFIG-FILE ASSIGN TO "GAMECFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-STATUS.
+
+           SELECT SESSION-FILE ASSIGN TO "GAMESESS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "GAMETRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+           COPY GAMEHFD.
+           COPY GAMEAFD.
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHK-OPERATOR-ID          PIC X(8).
+           05 CHK-RANDOM-NUM           PIC 9(5).
+           05 CHK-ATTEMPTS             PIC 9(4).
+           05 CHK-LAST-GUESS           PIC 9(5).
+           05 CHK-SEED-USED            PIC 9(8).
+           05 CHK-GAME-DATE            PIC 9(8).
+           05 CHK-START-TIME           PIC 9(8).
+           05 CHK-SESSION-SEQ-NO       PIC 9(6).
+           05 CHK-ACTIVE-ELAPSED-HUND  PIC 9(8).
+
+       FD  CONFIG-FILE.
+       01 PARM-CARD-RECORD.
+           05 PARM-LOW-VAL             PIC 9(5).
+           05 PARM-HIGH-VAL            PIC 9(5).
+           05 PARM-SEED                PIC 9(8).
+           05 PARM-SEED-FLAG           PIC X.
+           05 PARM-MODE                PIC X.
+
+       FD  SESSION-FILE.
+       01 SESSION-HEADER-RECORD.
+           05 SESS-OPERATOR-ID         PIC X(8).
+           05 SESS-SEED-OVERRIDE       PIC 9(8).
+           05 SESS-SEED-FLAG           PIC X.
+           05 SESS-RESTART-FLAG        PIC X.
+
+       FD  TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-OPERATOR-ID        PIC X(8).
+           05 TRANS-GUESS-VALUE        PIC X(5).
+
        WORKING-STORAGE SECTION.
-       01 RANDOM-VAL PIC V9(10).
-       01 RANDOM-NUM PIC 999.
-       01 ATTEMPTS PIC 9(2) VALUE 0.
-       01 GUESS PIC 999 VALUE 999.
-       01 CURRENT-TIME.
-           05 CURRENT-HOUR PIC 99.
-           05 CURRENT-MIN PIC 99.
-           05 CURRENT-SEC PIC 99.
-           05 CURRENT-HUND PIC 99.
+           COPY GAMECFG.
+
+       01 HISTORY-STATUS               PIC XX.
+       01 AUDIT-STATUS                 PIC XX.
+       01 CHECKPOINT-STATUS            PIC XX.
+       01 CONFIG-STATUS                PIC XX.
+       01 SESSION-STATUS               PIC XX.
+       01 TRANS-STATUS                 PIC XX.
+
+       01 RANDOM-VAL                   PIC V9(10).
+       01 RANDOM-NUM                   PIC 9(5).
+       01 ATTEMPTS                     PIC 9(4) VALUE 0.
+       01 GUESS                        PIC 9(5) VALUE 0.
+       01 GUESS-INPUT                  PIC X(5).
+       01 GUESS-SIGN-COUNT             PIC 9 VALUE 0.
+       01 GUESS-DECIMAL-COUNT          PIC 9 VALUE 0.
+       01 RESULT-TEXT                  PIC X(9).
+
+       01 LOW-VAL-DISPLAY               PIC Z(4)9.
+       01 HIGH-VAL-DISPLAY              PIC Z(4)9.
+       01 ATTEMPTS-DISPLAY              PIC Z(3)9.
+       01 SEED-DISPLAY                  PIC Z(7)9.
+
+       01 OPERATOR-ID                  PIC X(8) VALUE SPACES.
+       01 GAME-DATE                    PIC 9(8) VALUE ZERO.
+       01 GAME-START-TIME              PIC 9(8) VALUE ZERO.
+       01 SEED-USED                    PIC 9(8) VALUE ZERO.
+
+      *    SESSION-SEQ-COUNTER is the run-wide monotonic source of new
+      *    sequence values - it only ever moves forward, via ADD 1 in
+      *    3120-START-FRESH-GAME.  SESSION-SEQ-NO is the value that
+      *    identifies the *current* session (freshly drawn from the
+      *    counter, or restored from a checkpoint on resume) and is
+      *    what actually goes into the seed, the checkpoint, and
+      *    HIST-KEY.  Resuming a checkpoint must never move the
+      *    counter itself backward, or a later fresh session in the
+      *    same run could re-issue a sequence value an earlier fresh
+      *    session already consumed.
+       01 SESSION-SEQ-COUNTER          PIC 9(6) VALUE ZERO.
+       01 SESSION-SEQ-NO               PIC 9(6) VALUE ZERO.
+
+       01 SESSION-SEED-OVERRIDE        PIC 9(8) VALUE ZERO.
+       01 SESSION-SEED-FLAG            PIC X VALUE 'N'.
+           88 SESSION-SEED-IS-SUPPLIED     VALUE 'Y'.
+       01 SESSION-RESTART-FLAG         PIC X VALUE 'N'.
+           88 SESSION-RESTART-IS-REQUESTED VALUE 'Y'.
+
+       01 START-TIME-FIELDS.
+           05 START-HOUR                PIC 99.
+           05 START-MIN                 PIC 99.
+           05 START-SEC                 PIC 99.
+           05 START-HUND                PIC 99.
+
+       01 END-TIME-FIELDS.
+           05 END-HOUR                  PIC 99.
+           05 END-MIN                   PIC 99.
+           05 END-SEC                   PIC 99.
+           05 END-HUND                  PIC 99.
+
+       01 END-GAME-DATE                 PIC 9(8) VALUE ZERO.
+       01 END-TOTAL-HUND                PIC 9(8).
+       01 START-DATE-DAYS               PIC S9(9) COMP.
+       01 END-DATE-DAYS                 PIC S9(9) COMP.
+       01 ELAPSED-DAYS                  PIC S9(9) COMP.
+       01 ELAPSED-SECONDS              PIC 9(6)V99.
+
+      *    Tracks only the wall-clock time a session was actually
+      *    being played.  SEGMENT-START marks when the current active
+      *    stretch began (a fresh start, or a resume); each checkpoint
+      *    folds the stretch played so far into ACTIVE-ELAPSED-HUND and
+      *    opens a new stretch, so time spent sitting idle between an
+      *    abend and its restart is never added in.
+       01 SEGMENT-START-DATE            PIC 9(8) VALUE ZERO.
+       01 SEGMENT-START-TOTAL-HUND      PIC 9(8) VALUE ZERO.
+       01 ACTIVE-ELAPSED-HUND           PIC 9(8) VALUE ZERO.
+
+       01 SESSION-EOF-FLAG             PIC X VALUE 'N'.
+           88 NO-MORE-SESSIONS             VALUE 'Y'.
+       01 TRANS-EOF-FLAG               PIC X VALUE 'N'.
+           88 NO-MORE-TRANS                VALUE 'Y'.
+       01 SESSION-DONE-FLAG            PIC X VALUE 'N'.
+           88 SESSION-DONE                 VALUE 'Y'.
+       01 VALID-GUESS-FLAG             PIC X VALUE 'N'.
+           88 GUESS-IS-VALID                VALUE 'Y'.
+       01 CHECKPOINT-FOUND-FLAG        PIC X VALUE 'N'.
+           88 CHECKPOINT-WAS-FOUND          VALUE 'Y'.
+       01 RESUMED-FLAG                 PIC X VALUE 'N'.
+           88 SESSION-WAS-RESUMED           VALUE 'Y'.
+       01 TRANS-BUFFER-VALID-FLAG      PIC X VALUE 'N'.
+           88 TRANS-BUFFER-IS-VALID         VALUE 'Y'.
+       01 TRANS-BUFFER.
+           05 TBUF-OPERATOR-ID          PIC X(8).
+           05 TBUF-GUESS-VALUE          PIC X(5).
 
        PROCEDURE DIVISION.
-           ACCEPT CURRENT-TIME FROM TIME.
-           MOVE FUNCTION RANDOM(CURRENT-HUND) TO RANDOM-VAL.            *> We have random numbers at home
-           COMPUTE RANDOM-NUM = (RANDOM-VAL * 100) + 1.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-SESSIONS.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-LOAD-CONFIG.
+           IF CFG-MODE-BATCH
+               PERFORM 1150-OPEN-BATCH-FILES
+           END-IF.
+           PERFORM 1200-OPEN-HISTORY-FILE.
+           PERFORM 1300-OPEN-AUDIT-FILE.
+           PERFORM 1400-OPEN-CHECKPOINT-FILE.
+
+       1100-LOAD-CONFIG.
+           OPEN INPUT CONFIG-FILE.
+           IF CONFIG-STATUS = "00"
+               READ CONFIG-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-LOW-VAL TO CFG-LOW-VAL
+                       MOVE PARM-HIGH-VAL TO CFG-HIGH-VAL
+                       IF PARM-SEED-FLAG = 'Y'
+                           MOVE PARM-SEED TO CFG-SEED-OVERRIDE
+                           SET CFG-SEED-IS-SUPPLIED TO TRUE
+                       END-IF
+                       MOVE PARM-MODE TO CFG-RUN-MODE
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
 
-           DISPLAY RANDOM-NUM.
+       1150-OPEN-BATCH-FILES.
+           OPEN INPUT SESSION-FILE.
+           IF SESSION-STATUS NOT = "00"
+               DISPLAY "Unable to open session file, status "
+                   SESSION-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT TRANS-FILE.
+           IF TRANS-STATUS NOT = "00"
+               DISPLAY "Unable to open transaction file, status "
+                   TRANS-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 3215-FILL-TRANS-BUFFER.
 
-           PERFORM UNTIL GUESS = RANDOM-NUM
-               DISPLAY "Pick a number between 1-100: "
-               ACCEPT GUESS
+       1200-OPEN-HISTORY-FILE.
+           OPEN I-O HISTORY-FILE.
+           IF HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE
+           END-IF.
+
+       1300-OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       1400-OPEN-CHECKPOINT-FILE.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+       2000-PROCESS-SESSIONS.
+           IF CFG-MODE-BATCH
+               PERFORM 2100-BATCH-SESSIONS
+           ELSE
+               PERFORM 2200-INTERACTIVE-SESSION
+           END-IF.
+
+       2100-BATCH-SESSIONS.
+           PERFORM UNTIL NO-MORE-SESSIONS
+               READ SESSION-FILE
+                   AT END
+                       SET NO-MORE-SESSIONS TO TRUE
+                   NOT AT END
+                       MOVE SESS-OPERATOR-ID TO OPERATOR-ID
+                       MOVE SESS-SEED-OVERRIDE TO SESSION-SEED-OVERRIDE
+                       MOVE SESS-SEED-FLAG TO SESSION-SEED-FLAG
+                       MOVE SESS-RESTART-FLAG TO SESSION-RESTART-FLAG
+                       PERFORM 3000-PLAY-SESSION
+               END-READ
+           END-PERFORM.
+
+       2200-INTERACTIVE-SESSION.
+           DISPLAY "Enter operator ID: ".
+           ACCEPT OPERATOR-ID.
+           MOVE CFG-SEED-OVERRIDE TO SESSION-SEED-OVERRIDE.
+           MOVE CFG-SEED-SUPPLIED TO SESSION-SEED-FLAG.
+           MOVE 'Y' TO SESSION-RESTART-FLAG.
+           PERFORM 3000-PLAY-SESSION.
+
+       3000-PLAY-SESSION.
+           PERFORM 3100-ESTABLISH-GAME-STATE.
+           MOVE 'N' TO SESSION-DONE-FLAG.
+           PERFORM 3200-GUESS-LOOP UNTIL SESSION-DONE.
+           IF GUESS = RANDOM-NUM
+               PERFORM 3300-FINISH-SESSION
+           ELSE
+               DISPLAY "Session for " OPERATOR-ID
+                   " ended without a final guess; checkpoint retained "
+                   "for restart."
+           END-IF.
+
+       3100-ESTABLISH-GAME-STATE.
+           MOVE 0 TO ATTEMPTS.
+           MOVE 0 TO GUESS.
+           MOVE 'N' TO RESUMED-FLAG.
+           PERFORM 3110-CHECK-CHECKPOINT.
+           IF NOT SESSION-WAS-RESUMED
+               PERFORM 3120-START-FRESH-GAME
+           END-IF.
+
+       3110-CHECK-CHECKPOINT.
+           MOVE 'N' TO CHECKPOINT-FOUND-FLAG.
+           MOVE OPERATOR-ID TO CHK-OPERATOR-ID.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CHECKPOINT-WAS-FOUND TO TRUE
+           END-READ.
+           IF CHECKPOINT-WAS-FOUND AND SESSION-RESTART-IS-REQUESTED
+               MOVE CHK-RANDOM-NUM TO RANDOM-NUM
+               MOVE CHK-ATTEMPTS TO ATTEMPTS
+               MOVE CHK-LAST-GUESS TO GUESS
+               MOVE CHK-SEED-USED TO SEED-USED
+               MOVE CHK-GAME-DATE TO GAME-DATE
+               MOVE CHK-START-TIME TO GAME-START-TIME
+               MOVE CHK-SESSION-SEQ-NO TO SESSION-SEQ-NO
+               MOVE CHK-ACTIVE-ELAPSED-HUND TO ACTIVE-ELAPSED-HUND
+               PERFORM 3115-RESTART-ACTIVE-SEGMENT
+               SET SESSION-WAS-RESUMED TO TRUE
+               MOVE ATTEMPTS TO ATTEMPTS-DISPLAY
+               DISPLAY "Resuming " OPERATOR-ID " from attempt "
+                   ATTEMPTS-DISPLAY
+           ELSE
+               IF CHECKPOINT-WAS-FOUND
+                   MOVE OPERATOR-ID TO CHK-OPERATOR-ID
+                   DELETE CHECKPOINT-FILE RECORD
+               END-IF
+           END-IF.
+
+      *    Idle time between the last checkpoint and this restart must
+      *    not count as play time, so the new active stretch begins
+      *    now rather than at the original CHK-START-TIME.
+       3115-RESTART-ACTIVE-SEGMENT.
+           ACCEPT START-TIME-FIELDS FROM TIME.
+           ACCEPT SEGMENT-START-DATE FROM DATE YYYYMMDD.
+           COMPUTE SEGMENT-START-TOTAL-HUND =
+                   START-HOUR * 360000 + START-MIN * 6000
+                 + START-SEC * 100 + START-HUND.
+
+       3120-START-FRESH-GAME.
+           ADD 1 TO SESSION-SEQ-COUNTER.
+           MOVE SESSION-SEQ-COUNTER TO SESSION-SEQ-NO.
+           ACCEPT START-TIME-FIELDS FROM TIME.
+           ACCEPT GAME-DATE FROM DATE YYYYMMDD.
+           COMPUTE GAME-START-TIME = START-HOUR * 1000000
+                   + START-MIN * 10000 + START-SEC * 100 + START-HUND.
+      *    SESSION-SEQ-NO is folded into the default seed so that two
+      *    back-to-back batch sessions landing in the same clock tick
+      *    (the runtime's ACCEPT FROM TIME resolution is coarser than
+      *    a few statements' execution time) still draw different
+      *    RANDOM-NUM values instead of silently repeating one.
+           IF SESSION-SEED-IS-SUPPLIED
+               MOVE SESSION-SEED-OVERRIDE TO SEED-USED
+           ELSE
+               COMPUTE SEED-USED = GAME-START-TIME + SESSION-SEQ-NO
+           END-IF.
+           MOVE 0 TO ACTIVE-ELAPSED-HUND.
+           MOVE GAME-DATE TO SEGMENT-START-DATE.
+           COMPUTE SEGMENT-START-TOTAL-HUND =
+                   START-HOUR * 360000 + START-MIN * 6000
+                 + START-SEC * 100 + START-HUND.
+           MOVE FUNCTION RANDOM(SEED-USED) TO RANDOM-VAL.
+           COMPUTE RANDOM-NUM = CFG-LOW-VAL +
+               FUNCTION INTEGER(RANDOM-VAL *
+                   (CFG-HIGH-VAL - CFG-LOW-VAL + 1)).
+           MOVE SEED-USED TO SEED-DISPLAY.
+           DISPLAY "New game for " OPERATOR-ID " (seed "
+               SEED-DISPLAY ")".
+
+       3200-GUESS-LOOP.
+           IF CFG-MODE-BATCH
+               PERFORM 3210-GET-BATCH-GUESS
+           ELSE
+               PERFORM 3220-GET-INTERACTIVE-GUESS
+           END-IF.
+           IF GUESS-IS-VALID
                ADD 1 TO ATTEMPTS
+               PERFORM 3230-EVALUATE-GUESS
+               PERFORM 3240-WRITE-AUDIT-RECORD
+               PERFORM 3250-WRITE-CHECKPOINT
+               IF GUESS = RANDOM-NUM
+                   SET SESSION-DONE TO TRUE
+               END-IF
+           END-IF.
 
-               EVALUATE TRUE
-                   WHEN GUESS > RANDOM-NUM
-                       DISPLAY "Too high, please try again"
-                   WHEN GUESS < RANDOM-NUM
-                       DISPLAY "Too low, please try again"
-               END-EVALUATE
-                
+       3210-GET-BATCH-GUESS.
+      *    Reads only the current operator's own block of TRANS-FILE.
+      *    TRANS-BUFFER always holds the next unconsumed record (read
+      *    one ahead) so a record that belongs to the *next* session
+      *    is recognized and left untouched instead of being skipped
+      *    and lost - that record is still sitting in the buffer when
+      *    that next session's own turn comes around.
+           MOVE 'N' TO VALID-GUESS-FLAG.
+           PERFORM UNTIL GUESS-IS-VALID OR SESSION-DONE
+               IF NOT TRANS-BUFFER-IS-VALID
+                   SET SESSION-DONE TO TRUE
+               ELSE
+                   IF TBUF-OPERATOR-ID NOT = OPERATOR-ID
+                       SET SESSION-DONE TO TRUE
+                   ELSE
+                       MOVE TBUF-GUESS-VALUE TO GUESS-INPUT
+                       PERFORM 3260-VALIDATE-GUESS-INPUT
+                       PERFORM 3215-FILL-TRANS-BUFFER
+                       IF NOT GUESS-IS-VALID
+                           DISPLAY "Skipping invalid batch guess: "
+                               GUESS-INPUT
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM.
 
-           DISPLAY "You got it in " ATTEMPTS " attempts!".
+       3215-FILL-TRANS-BUFFER.
+           MOVE 'N' TO TRANS-BUFFER-VALID-FLAG.
+           IF NOT NO-MORE-TRANS
+               READ TRANS-FILE
+                   AT END
+                       SET NO-MORE-TRANS TO TRUE
+                   NOT AT END
+                       MOVE TRANS-OPERATOR-ID TO TBUF-OPERATOR-ID
+                       MOVE TRANS-GUESS-VALUE TO TBUF-GUESS-VALUE
+                       SET TRANS-BUFFER-IS-VALID TO TRUE
+               END-READ
+           END-IF.
 
-           STOP RUN.
+       3220-GET-INTERACTIVE-GUESS.
+           MOVE 'N' TO VALID-GUESS-FLAG.
+           MOVE CFG-LOW-VAL TO LOW-VAL-DISPLAY.
+           MOVE CFG-HIGH-VAL TO HIGH-VAL-DISPLAY.
+           PERFORM UNTIL GUESS-IS-VALID
+               DISPLAY "Pick a number between " LOW-VAL-DISPLAY
+                   " and " HIGH-VAL-DISPLAY ": "
+               ACCEPT GUESS-INPUT
+               PERFORM 3260-VALIDATE-GUESS-INPUT
+               IF NOT GUESS-IS-VALID
+                   DISPLAY
+                       "Invalid entry - enter a whole number in range."
+               END-IF
+           END-PERFORM.
+
+       3260-VALIDATE-GUESS-INPUT.
+           MOVE 'N' TO VALID-GUESS-FLAG.
+           MOVE 0 TO GUESS-SIGN-COUNT.
+           MOVE 0 TO GUESS-DECIMAL-COUNT.
+           INSPECT GUESS-INPUT TALLYING GUESS-SIGN-COUNT FOR ALL '-'.
+           INSPECT GUESS-INPUT TALLYING GUESS-DECIMAL-COUNT FOR ALL '.'.
+           IF GUESS-SIGN-COUNT = 0 AND GUESS-DECIMAL-COUNT = 0
+                   AND FUNCTION TEST-NUMVAL(GUESS-INPUT) = 0
+               MOVE FUNCTION NUMVAL(GUESS-INPUT) TO GUESS
+               IF GUESS >= CFG-LOW-VAL AND GUESS <= CFG-HIGH-VAL
+                   SET GUESS-IS-VALID TO TRUE
+               END-IF
+           END-IF.
+
+       3230-EVALUATE-GUESS.
+           EVALUATE TRUE
+               WHEN GUESS > RANDOM-NUM
+                   DISPLAY "Too high, please try again"
+                   MOVE "TOO HIGH " TO RESULT-TEXT
+               WHEN GUESS < RANDOM-NUM
+                   DISPLAY "Too low, please try again"
+                   MOVE "TOO LOW  " TO RESULT-TEXT
+               WHEN OTHER
+                   MOVE "CORRECT  " TO RESULT-TEXT
+           END-EVALUATE.
+
+       3240-WRITE-AUDIT-RECORD.
+           MOVE OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE GAME-DATE TO AUD-GAME-DATE.
+           MOVE GAME-START-TIME TO AUD-START-TIME.
+           MOVE ATTEMPTS TO AUD-ATTEMPT-NO.
+           MOVE GUESS TO AUD-GUESS-VALUE.
+           MOVE RESULT-TEXT TO AUD-RESULT.
+           WRITE AUDIT-RECORD.
+           IF AUDIT-STATUS NOT = "00"
+               DISPLAY "Warning: audit write failed for " OPERATOR-ID
+                   ", status " AUDIT-STATUS
+           END-IF.
+
+       3250-WRITE-CHECKPOINT.
+           PERFORM 3275-CLOSE-ACTIVE-SEGMENT.
+           MOVE OPERATOR-ID TO CHK-OPERATOR-ID.
+           MOVE RANDOM-NUM TO CHK-RANDOM-NUM.
+           MOVE ATTEMPTS TO CHK-ATTEMPTS.
+           MOVE GUESS TO CHK-LAST-GUESS.
+           MOVE SEED-USED TO CHK-SEED-USED.
+           MOVE GAME-DATE TO CHK-GAME-DATE.
+           MOVE GAME-START-TIME TO CHK-START-TIME.
+           MOVE SESSION-SEQ-NO TO CHK-SESSION-SEQ-NO.
+           MOVE ACTIVE-ELAPSED-HUND TO CHK-ACTIVE-ELAPSED-HUND.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+      *    Folds the active stretch since SEGMENT-START into
+      *    ACTIVE-ELAPSED-HUND and opens a new stretch starting now.
+      *    Shared by the periodic checkpoint (so idle time after the
+      *    last checkpoint is never carried into a later resume) and
+      *    by session finish (to close out the final stretch).
+       3275-CLOSE-ACTIVE-SEGMENT.
+           ACCEPT END-TIME-FIELDS FROM TIME.
+           ACCEPT END-GAME-DATE FROM DATE YYYYMMDD.
+           COMPUTE END-TOTAL-HUND = END-HOUR * 360000
+                   + END-MIN * 6000 + END-SEC * 100 + END-HUND.
+           COMPUTE START-DATE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(SEGMENT-START-DATE).
+           COMPUTE END-DATE-DAYS =
+                   FUNCTION INTEGER-OF-DATE(END-GAME-DATE).
+           COMPUTE ELAPSED-DAYS = END-DATE-DAYS - START-DATE-DAYS.
+           COMPUTE ACTIVE-ELAPSED-HUND = ACTIVE-ELAPSED-HUND
+                   + ELAPSED-DAYS * 8640000
+                   + END-TOTAL-HUND - SEGMENT-START-TOTAL-HUND.
+           MOVE END-GAME-DATE TO SEGMENT-START-DATE.
+           MOVE END-TOTAL-HUND TO SEGMENT-START-TOTAL-HUND.
+
+       3300-FINISH-SESSION.
+      *    ELAPSED-SECONDS is built from ACTIVE-ELAPSED-HUND, which
+      *    only ever accumulates time between a segment start (a fresh
+      *    start or a resume) and the next checkpoint or finish - time
+      *    spent idle between an abend and its restart is excluded, so
+      *    a session that sat checkpointed overnight still reports the
+      *    time actually spent playing, not wall-clock time since the
+      *    original start.
+           PERFORM 3275-CLOSE-ACTIVE-SEGMENT.
+           COMPUTE ELAPSED-SECONDS = ACTIVE-ELAPSED-HUND / 100.
+           PERFORM 3320-WRITE-HISTORY-RECORD.
+           PERFORM 3330-CLEAR-CHECKPOINT.
+           DISPLAY "You got it in " ATTEMPTS " attempts! Elapsed: "
+               ELAPSED-SECONDS " seconds".
+
+       3320-WRITE-HISTORY-RECORD.
+           MOVE OPERATOR-ID TO HIST-OPERATOR-ID.
+           MOVE GAME-DATE TO HIST-GAME-DATE.
+           MOVE GAME-START-TIME TO HIST-START-TIME.
+           MOVE SESSION-SEQ-NO TO HIST-SESSION-SEQ.
+           MOVE RANDOM-NUM TO HIST-RANDOM-NUM.
+           MOVE ATTEMPTS TO HIST-ATTEMPTS.
+           MOVE SEED-USED TO HIST-SEED-USED.
+           MOVE ELAPSED-SECONDS TO HIST-ELAPSED-SECONDS.
+           WRITE HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "Warning: duplicate history key for "
+                       OPERATOR-ID
+           END-WRITE.
+
+       3330-CLEAR-CHECKPOINT.
+           MOVE OPERATOR-ID TO CHK-OPERATOR-ID.
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       9000-TERMINATE.
+           IF CFG-MODE-BATCH
+               CLOSE SESSION-FILE
+               CLOSE TRANS-FILE
+           END-IF.
+           CLOSE HISTORY-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE CHECKPOINT-FILE.
